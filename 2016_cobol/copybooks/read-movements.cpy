@@ -0,0 +1,346 @@
+      *-----------------------------------------------------------------
+      *    read movements ----------------------------------------------
+      *-----------------------------------------------------------------
+       ID DIVISION.
+       PROGRAM-ID. READ-MOVEMENTS.
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC CUR-INPUT-FILENAME
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS INPUT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC CHKPT-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHKPT-STATUS.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+
+
+       FILE SECTION.
+
+       REPLACE ==BUFSIZE== BY ==1024==.
+
+       FD  INPUT-FILE RECORDING MODE F.
+      *    record varying 1 to 512 depending on bytes-read.
+       01 FILE-BUFFER    PIC X(BUFSIZE).
+
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01 CHECKPOINT-RECORD PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       REPLACE ==MAX-MOVEMENTS== BY ==512==.
+
+      * the movement file to read - defaults to input01.txt but a
+      * caller (such as the batch driver) can hand in a different name
+       01 CUR-INPUT-FILENAME PIC X(64) VALUE "input01.txt".
+
+      * file reading facilities
+       01 TMP-DIGIT      PIC 9.
+
+       01 FILE-PTR       PIC S9(4) COMP.
+       01 BYTES-READ     PIC 9(4) COMP.
+       01 MOV-PTR        PIC S9(4) COMP.
+       01 ATEOF          PIC X     VALUE 'N'.
+       01 CUR-CHAR       PIC X.
+       01 CUR-CHAR-NUM REDEFINES CUR-CHAR PIC 9(2) COMP-X.
+       01 INPUT-STATUS PIC XX.
+
+      * checkpoint/restart facilities - the checkpoint file (named from
+      * CUR-INPUT-FILENAME, so two different input files never share a
+      * checkpoint) accumulates one record per movement already parsed
+      * cleanly (direction, distance, the byte offset it ended on, and
+      * a running checksum of every byte read up to that point), so
+      * the next run can reload those movements and resume the input
+      * file past them instead of starting over after a mid-parse
+      * failure - the checksum lets a restart confirm the file being
+      * resumed still matches the one the checkpoint was written
+      * against, rather than trusting stale data against a file that
+      * has since been edited or replaced
+       01 CHKPT-FILENAME  PIC X(80).
+       01 CHKPT-STATUS    PIC XX.
+       01 CHKPT-LINE         PIC X(40).
+       01 CHKPT-ATEOF        PIC X.
+       01 CHKPT-IDX          PIC S9(4) COMP.
+       01 CHKPT-DIR       PIC X.
+       01 CHKPT-DIST      PIC 9(5).
+       01 CHKPT-BYTES     PIC 9(8).
+       01 CHKPT-CSUM      PIC 9(9).
+       01 RESTART-MOV-PTR    PIC S9(8) COMP VALUE 0.
+       01 RESTART-BYTES      PIC S9(8) COMP VALUE 0.
+       01 RESTART-CSUM       PIC 9(9) COMP VALUE 0.
+       01 CHKPT-WRITE-IDX    PIC S9(4) COMP.
+       01 TOTAL-BYTES-READ   PIC S9(8) COMP VALUE 0.
+       01 TOTAL-CHECKSUM     PIC 9(9) COMP VALUE 0.
+
+       COPY "return-codes.cpy".
+
+       LINKAGE SECTION.
+      * the movement list
+       01 MOVEMENTS.
+         02 MOV-DATA OCCURS MAX-MOVEMENTS TIMES.
+           05 DIRECTION  PIC X.
+           05 DISTANCE   PIC 9(5).
+       01 MOV-CNT        PIC S9(4) COMP.
+       01 INPUT-FILENAME PIC X(64).
+
+       PROCEDURE DIVISION USING MOVEMENTS MOV-CNT INPUT-FILENAME.
+
+           MOVE RC-SUCCESS TO RETURN-CODE.
+
+      *     use the caller's filename if one was given, otherwise fall
+      *     back to the usual input01.txt ------------------------------
+           IF INPUT-FILENAME NOT = SPACES THEN
+               MOVE INPUT-FILENAME TO CUR-INPUT-FILENAME
+           END-IF.
+
+      *     the checkpoint file is named after the input file it
+      *     belongs to, so two different input files in the same batch
+      *     never read or write each other's checkpoint ----------------
+           MOVE SPACES TO CHKPT-FILENAME.
+           STRING "CHKPT_" DELIMITED BY SIZE
+                  CUR-INPUT-FILENAME DELIMITED BY SPACE
+              INTO CHKPT-FILENAME
+           END-STRING.
+
+      *     pick up wherever a prior run's checkpoint left off ---------
+           PERFORM READ-CHECKPOINT.
+
+      *     open the file and prime the first character ----------------
+      *     (a batch driver may CALL this more than once per run, so
+      *     every field this paragraph depends on has to be put back
+      *     to its starting state here rather than relying on the
+      *     WORKING-STORAGE VALUE clause, which only applies once) ----
+           MOVE 0 TO BYTES-READ.
+           MOVE 1 TO FILE-PTR.
+           MOVE 1 TO MOV-PTR.
+           MOVE 0 TO TOTAL-BYTES-READ.
+           MOVE 'N' TO ATEOF.
+
+           OPEN INPUT INPUT-FILE.
+           IF INPUT-STATUS NOT = '00' THEN
+               DISPLAY "ERROR: cannot open " CUR-INPUT-FILENAME
+                       " (file status " INPUT-STATUS ")"
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF.
+
+           IF RESTART-BYTES > 0 THEN
+      *        replay past the bytes already accounted for by the
+      *        checkpoint, retracing the same checksum the earlier run
+      *        left behind; a file that has since been edited or
+      *        replaced won't retrace it, so that's caught here
+      *        instead of the stale checkpoint data being trusted ----
+               PERFORM RESTART-BYTES TIMES
+                   PERFORM GET-NEXT-CHAR
+               END-PERFORM
+               IF ATEOF = 'Y' OR TOTAL-CHECKSUM NOT = RESTART-CSUM THEN
+                   PERFORM DISCARD-STALE-CHECKPOINT
+               ELSE
+                   COMPUTE MOV-PTR = RESTART-MOV-PTR + 1
+               END-IF
+           END-IF.
+
+           PERFORM GET-NEXT-CHAR.
+
+      *     open the checkpoint file once for the whole parse, rather
+      *     than reopening it for every movement -----------------------
+           PERFORM OPEN-CHECKPOINT-FOR-WRITE.
+
+      *     parse movements, pulling in further records as needed ------
+           PERFORM UNTIL ATEOF = 'Y'
+               MOVE CUR-CHAR TO DIRECTION(MOV-PTR)
+               PERFORM GET-NEXT-CHAR
+
+               PERFORM UNTIL ATEOF = 'Y' OR CUR-CHAR = ','
+                   MOVE CUR-CHAR TO TMP-DIGIT
+                   COMPUTE DISTANCE(MOV-PTR) = DISTANCE
+                      (MOV-PTR) * 10
+                      + TMP-DIGIT
+                   PERFORM GET-NEXT-CHAR
+               END-PERFORM
+
+               IF ATEOF NOT = 'Y' THEN
+      *            step past the comma
+                   PERFORM GET-NEXT-CHAR
+               END-IF
+
+      *        skip whitespace
+               PERFORM UNTIL ATEOF = 'Y' OR CUR-CHAR NOT = ' '
+                   PERFORM GET-NEXT-CHAR
+               END-PERFORM
+
+               ADD 1 TO MOV-PTR
+               COMPUTE CHKPT-WRITE-IDX = MOV-PTR - 1
+
+      *        checkpoint this movement as successfully parsed, so a
+      *        later failure doesn't lose the movements read so far;
+      *        the checkpoint file is left open across the whole parse
+      *        (see OPEN-CHECKPOINT-FOR-WRITE) so this is just a WRITE,
+      *        not an open/close cycle on every single movement -------
+               MOVE TOTAL-BYTES-READ TO CHKPT-BYTES
+               MOVE TOTAL-CHECKSUM TO CHKPT-CSUM
+               PERFORM WRITE-CHECKPOINT
+
+      *        MOV-PTR can start past 1 on a restart, so it may skip
+      *        over MAX-MOVEMENTS rather than ever landing on it
+      *        exactly - check the boundary with >= instead of = -------
+               IF MOV-PTR >= MAX-MOVEMENTS THEN
+                   CLOSE CHECKPOINT-FILE
+                   DISPLAY "ERROR: too many movements for this program."
+                   MOVE RC-CAPACITY-EXCEEDED TO RETURN-CODE
+                   CLOSE INPUT-FILE
+                   EXIT PROGRAM
+               END-IF
+           END-PERFORM.
+
+           CLOSE INPUT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           COMPUTE MOV-CNT = MOV-PTR - 1.
+           DISPLAY "read " MOV-CNT "movements".
+
+      *     this run finished cleanly - clear the checkpoint so a later
+      *     run starts from the top of this input file again ----------
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *    get next char - transparently pulls in the next record ------
+      *    of input01.txt once the current one is exhausted ------------
+      *-----------------------------------------------------------------
+       GET-NEXT-CHAR.
+           IF FILE-PTR > BYTES-READ THEN
+               PERFORM READ-NEXT-CHUNK
+           END-IF.
+           IF ATEOF NOT = 'Y' THEN
+               MOVE FILE-BUFFER(FILE-PTR:1) TO CUR-CHAR
+               ADD 1 TO FILE-PTR
+               ADD 1 TO TOTAL-BYTES-READ
+               ADD CUR-CHAR-NUM TO TOTAL-CHECKSUM
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    read next chunk - pulls one more fixed-length record out ----
+      *    of input01.txt and finds how much of it is real data --------
+      *-----------------------------------------------------------------
+       READ-NEXT-CHUNK.
+           MOVE LOW-VALUES TO FILE-BUFFER.
+           READ INPUT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO ATEOF
+               NOT AT END
+                   PERFORM VARYING BYTES-READ FROM 1 BY 1
+                      UNTIL BYTES-READ > LENGTH OF FILE-BUFFER
+                       IF FILE-BUFFER(BYTES-READ:1) = LOW-VALUES
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   SUBTRACT 1 FROM BYTES-READ
+                   MOVE 1 TO FILE-PTR
+           END-READ.
+
+      *-----------------------------------------------------------------
+      *    read checkpoint - picks up a restart point left over from ---
+      *    a run that didn't finish, if this input file's checkpoint --
+      *    file has one ------------------------------------------------
+      *-----------------------------------------------------------------
+       READ-CHECKPOINT.
+           MOVE 0 TO RESTART-MOV-PTR.
+           MOVE 0 TO RESTART-BYTES.
+           MOVE 0 TO RESTART-CSUM.
+           MOVE 1 TO CHKPT-IDX.
+           MOVE 'N' TO CHKPT-ATEOF.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS = '00' THEN
+               PERFORM UNTIL CHKPT-ATEOF = 'Y'
+                   READ CHECKPOINT-FILE INTO CHKPT-LINE
+                       AT END
+                           MOVE 'Y' TO CHKPT-ATEOF
+                       NOT AT END
+                           UNSTRING CHKPT-LINE DELIMITED BY ';'
+                               INTO CHKPT-DIR CHKPT-DIST
+                                    CHKPT-BYTES CHKPT-CSUM
+                           MOVE CHKPT-DIR TO DIRECTION(CHKPT-IDX)
+                           MOVE CHKPT-DIST TO DISTANCE(CHKPT-IDX)
+                           MOVE CHKPT-BYTES TO RESTART-BYTES
+                           MOVE CHKPT-CSUM TO RESTART-CSUM
+                           ADD 1 TO CHKPT-IDX
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               COMPUTE RESTART-MOV-PTR = CHKPT-IDX - 1
+           END-IF.
+
+           IF RESTART-BYTES > 0 THEN
+               DISPLAY "resuming " CUR-INPUT-FILENAME " after movement "
+                       RESTART-MOV-PTR " (byte " RESTART-BYTES ")"
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    discard stale checkpoint - the replay in the main procedure -
+      *    didn't retrace the checksum above (the input file is -------
+      *    shorter, or its content no longer matches), so the file has -
+      *    been edited or replaced since the checkpoint was written; ---
+      *    rewind and reparse it from the top instead of trusting the --
+      *    stale DIRECTION/DISTANCE entries and byte offset ------------
+      *-----------------------------------------------------------------
+       DISCARD-STALE-CHECKPOINT.
+           DISPLAY "WARNING: checkpoint for " CUR-INPUT-FILENAME
+                   " no longer matches this file - reparsing from "
+                   "the start".
+
+           CLOSE INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+
+           MOVE 0 TO BYTES-READ.
+           MOVE 1 TO FILE-PTR.
+           MOVE 1 TO MOV-PTR.
+           MOVE 0 TO TOTAL-BYTES-READ.
+           MOVE 0 TO TOTAL-CHECKSUM.
+           MOVE 'N' TO ATEOF.
+
+           MOVE 0 TO RESTART-MOV-PTR.
+           MOVE 0 TO RESTART-BYTES.
+           MOVE 0 TO RESTART-CSUM.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      *    open checkpoint for write - opens the checkpoint file once --
+      *    for the whole parse (appending to any prior restart data ----
+      *    already in it), so the parse loop only has to WRITE to it ---
+      *    instead of reopening it for every movement ------------------
+      *-----------------------------------------------------------------
+       OPEN-CHECKPOINT-FOR-WRITE.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF CHKPT-STATUS = '35' THEN
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    write checkpoint - appends the movement just parsed (and ----
+      *    how far into the input file it ended) as one more record ----
+      *    of the checkpoint file, which is left open across calls -----
+      *    (see OPEN-CHECKPOINT-FOR-WRITE) -----------------------------
+      *-----------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO CHKPT-LINE.
+           STRING DIRECTION(CHKPT-WRITE-IDX) ";"
+                  DISTANCE(CHKPT-WRITE-IDX) ";"
+                  CHKPT-BYTES ";"
+                  CHKPT-CSUM
+                  DELIMITED BY SIZE
+              INTO CHKPT-LINE
+           END-STRING.
+
+           WRITE CHECKPOINT-RECORD FROM CHKPT-LINE.
+
+       END PROGRAM READ-MOVEMENTS.
