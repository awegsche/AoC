@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      *    calc distance -----------------------------------------------
+      *-----------------------------------------------------------------
+       ID DIVISION.
+       PROGRAM-ID. CALC-DISTANCE.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 POS-X          PIC S9(4) COMP.
+       01 POS-Y          PIC S9(4) COMP.
+       01 DIST           PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING POS-X POS-Y DIST.
+
+           COMPUTE DIST = FUNCTION ABS(POS-X) + FUNCTION ABS(POS-Y).
+
+       END PROGRAM CALC-DISTANCE.
