@@ -0,0 +1,87 @@
+      *-----------------------------------------------------------------
+      *    move santa --------------------------------------------------
+      *-----------------------------------------------------------------
+       ID DIVISION.
+       PROGRAM-ID. MOVE-SANTA.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 MOV-PTR        PIC S9(4) COMP.
+       01 FACING         PIC S9.
+
+       01 DELTA-POS-X    PIC S9(4) COMP.
+       01 DELTA-POS-Y    PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+      * the movement list
+       01 MOVEMENTS.
+         02 MOV-DATA OCCURS MAX-MOVEMENTS TIMES.
+           05 DIRECTION  PIC X.
+           05 DISTANCE   PIC 9(5).
+       01 MOV-CNT        PIC S9(4) COMP.
+
+       01 POS-X          PIC S9(4) COMP.
+       01 POS-Y          PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING MOVEMENTS MOV-CNT POS-X POS-Y.
+
+           MOVE 0 TO FACING.
+
+           PERFORM VARYING MOV-PTR FROM 1 BY 1 UNTIL MOV-PTR > MOV-CNT
+
+      *        DISPLAY MOV-DATA(MOV-PTR)
+
+               EVALUATE FACING
+               WHEN 0
+                   MOVE 1 TO DELTA-POS-X
+                   MOVE 0 TO DELTA-POS-Y
+               WHEN 1
+                   MOVE 0 TO DELTA-POS-X
+                   MOVE 1 TO DELTA-POS-Y
+               WHEN 2
+                   MOVE -1 TO DELTA-POS-X
+                   MOVE 0 TO DELTA-POS-Y
+               WHEN 3
+                   MOVE 0 TO DELTA-POS-X
+                   MOVE -1 TO DELTA-POS-Y
+               END-EVALUATE
+
+               EVALUATE DIRECTION(MOV-PTR)
+               WHEN 'R'
+                   COMPUTE POS-X = POS-X + DISTANCE(MOV-PTR)
+                      * DELTA-POS-X
+                   COMPUTE POS-Y = POS-Y + DISTANCE(MOV-PTR)
+                      * DELTA-POS-Y
+                   ADD 1 TO FACING
+               WHEN 'L'
+                   COMPUTE POS-X = POS-X - DISTANCE(MOV-PTR)
+                      * DELTA-POS-X
+                   COMPUTE POS-Y = POS-Y - DISTANCE(MOV-PTR)
+                      * DELTA-POS-Y
+                   SUBTRACT 1 FROM FACING
+               END-EVALUATE
+
+               IF FACING = -1 THEN
+                   MOVE 3 TO FACING
+               END-IF
+               IF FACING = 4 THEN
+                   MOVE 0 TO FACING
+               END-IF
+
+               DISPLAY "("
+                       POS-X
+                       ", "
+                       POS-Y
+                       ") "
+                       FACING
+                       " "
+                       MOV-DATA(MOV-PTR)
+
+           END-PERFORM.
+
+           DISPLAY "santa's position: (" POS-X ", " POS-Y ")".
+
+       END PROGRAM MOVE-SANTA.
