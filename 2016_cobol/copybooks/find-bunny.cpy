@@ -0,0 +1,219 @@
+      *-----------------------------------------------------------------
+      *    move santa --------------------------------------------------
+      *-----------------------------------------------------------------
+       ID DIVISION.
+       PROGRAM-ID. FIND-BUNNY.
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACE-FILE ASSIGN TO DYNAMIC TRACE-FILENAME
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  TRACE-FILE RECORDING MODE F.
+       01 TRACE-RECORD   PIC X(64).
+
+       WORKING-STORAGE SECTION.
+
+       01 MOV-PTR        PIC S9(4) COMP.
+       01 FACING         PIC S9.
+
+       01 DELTA-POS-X    PIC S9(4) COMP.
+       01 DELTA-POS-Y    PIC S9(4) COMP.
+
+       01 IDX            PIC 9(4).
+       01 GRID-I          PIC S9(4) COMP.
+       01 GRID-J          PIC S9(4) COMP.
+
+      * the movement file this run's trace is being kept for - defaults
+      * to input01.txt but a caller (such as the batch driver) can hand
+      * in a different name, so two different input files in the same
+      * batch never share (and overwrite) each other's trace file ------
+       01 CUR-INPUT-FILENAME PIC X(64) VALUE "input01.txt".
+       01 TRACE-FILENAME PIC X(80).
+
+      * running count of squares visited so far, for the trace file
+       01 TOTAL-DIST      PIC S9(8) COMP VALUE 0.
+
+       01 TRACE-LINE       PIC X(64).
+       01 TRACE-X-ED        PIC -9999.
+       01 TRACE-Y-ED        PIC -9999.
+       01 TRACE-DIST-ED     PIC -9(8).
+
+       COPY "return-codes.cpy".
+
+       REPLACE ==NLINES== BY ==1024==.
+
+       01 VLINES OCCURS NLINES TIMES.
+         05 HLINES OCCURS NLINES TIMES.
+           10 ADDRES     PIC X VALUE '0'.
+
+       LINKAGE SECTION.
+      * the movement list
+       REPLACE ==MAX-MOVEMENTS== BY ==512==.
+       01 MOVEMENTS.
+         02 MOV-DATA OCCURS MAX-MOVEMENTS TIMES.
+           05 DIRECTION  PIC X.
+           05 DISTANCE   PIC 9(5).
+       01 MOV-CNT        PIC S9(4) COMP.
+
+
+       01 POS-X          PIC S9(4) COMP.
+       01 POS-Y          PIC S9(4) COMP.
+       01 INPUT-FILENAME PIC X(64).
+
+       PROCEDURE DIVISION USING MOVEMENTS MOV-CNT POS-X POS-Y
+              INPUT-FILENAME.
+
+      *     a batch driver may CALL this more than once per run, so the
+      *     visited-grid and distance counter (which otherwise persist
+      *     across CALLs the same way any other WORKING-STORAGE item
+      *     does) have to be put back to their starting state here ----
+           MOVE RC-SUCCESS TO RETURN-CODE.
+           MOVE 0 TO FACING.
+           MOVE 0 TO POS-X.
+           MOVE 0 TO POS-Y.
+           MOVE 0 TO TOTAL-DIST.
+           PERFORM RESET-GRID.
+
+      *     the trace file is named after the input file it belongs
+      *     to, so two different input files in the same batch never
+      *     overwrite each other's trace -----------------------------
+           IF INPUT-FILENAME NOT = SPACES THEN
+               MOVE INPUT-FILENAME TO CUR-INPUT-FILENAME
+           END-IF.
+           MOVE SPACES TO TRACE-FILENAME.
+           STRING "TRACE_" DELIMITED BY SIZE
+                  CUR-INPUT-FILENAME DELIMITED BY SPACE
+              INTO TRACE-FILENAME
+           END-STRING.
+
+           OPEN OUTPUT TRACE-FILE.
+
+           PERFORM VARYING MOV-PTR FROM 1 BY 1 UNTIL MOV-PTR > MOV-CNT
+
+      *        DISPLAY MOV-DATA(MOV-PTR)
+
+               EVALUATE FACING
+               WHEN 0
+                   MOVE 1 TO DELTA-POS-X
+                   MOVE 0 TO DELTA-POS-Y
+               WHEN 1
+                   MOVE 0 TO DELTA-POS-X
+                   MOVE 1 TO DELTA-POS-Y
+               WHEN 2
+                   MOVE -1 TO DELTA-POS-X
+                   MOVE 0 TO DELTA-POS-Y
+               WHEN 3
+                   MOVE 0 TO DELTA-POS-X
+                   MOVE -1 TO DELTA-POS-Y
+               END-EVALUATE
+
+               EVALUATE DIRECTION(MOV-PTR)
+               WHEN 'R'
+                   PERFORM VARYING IDX FROM 1 BY 1
+                      UNTIL IDX > DISTANCE(MOV-PTR)
+                       COMPUTE POS-X = POS-X + DELTA-POS-X
+                       COMPUTE POS-Y = POS-Y + DELTA-POS-Y
+                       IF POS-X > 512 OR POS-X < -511
+                          OR POS-Y > 512 OR POS-Y < -511 THEN
+                           GO TO GRID-OVERFLOW
+                       END-IF
+                       IF HLINES(POS-Y + 512, POS-X + 512) = '1' THEN
+                           GO TO FOUND-BUNNY
+                       END-IF
+                       MOVE '1' TO HLINES(POS-Y + 512, POS-X + 512)
+
+                       ADD 1 TO TOTAL-DIST
+                       MOVE POS-X TO TRACE-X-ED
+                       MOVE POS-Y TO TRACE-Y-ED
+                       MOVE TOTAL-DIST TO TRACE-DIST-ED
+                       MOVE SPACES TO TRACE-LINE
+                       STRING TRACE-X-ED ";" TRACE-Y-ED ";"
+                              DIRECTION(MOV-PTR) ";" TRACE-DIST-ED
+                              DELIMITED BY SIZE
+                          INTO TRACE-LINE
+                       END-STRING
+                       WRITE TRACE-RECORD FROM TRACE-LINE
+                   END-PERFORM
+                   ADD 1 TO FACING
+               WHEN 'L'
+                   PERFORM VARYING IDX FROM 1 BY 1
+                      UNTIL IDX > DISTANCE(MOV-PTR)
+                       COMPUTE POS-X = POS-X - DELTA-POS-X
+                       COMPUTE POS-Y = POS-Y - DELTA-POS-Y
+                       IF POS-X > 512 OR POS-X < -511
+                          OR POS-Y > 512 OR POS-Y < -511 THEN
+                           GO TO GRID-OVERFLOW
+                       END-IF
+                       IF HLINES(POS-Y + 512, POS-X + 512) = '1' THEN
+                           GO TO FOUND-BUNNY
+                       END-IF
+                       MOVE '1' TO HLINES(POS-Y + 512, POS-X + 512)
+
+                       ADD 1 TO TOTAL-DIST
+                       MOVE POS-X TO TRACE-X-ED
+                       MOVE POS-Y TO TRACE-Y-ED
+                       MOVE TOTAL-DIST TO TRACE-DIST-ED
+                       MOVE SPACES TO TRACE-LINE
+                       STRING TRACE-X-ED ";" TRACE-Y-ED ";"
+                              DIRECTION(MOV-PTR) ";" TRACE-DIST-ED
+                              DELIMITED BY SIZE
+                          INTO TRACE-LINE
+                       END-STRING
+                       WRITE TRACE-RECORD FROM TRACE-LINE
+                   END-PERFORM
+                   SUBTRACT 1 FROM FACING
+               END-EVALUATE
+
+               IF FACING = -1 THEN
+                   MOVE 3 TO FACING
+               END-IF
+               IF FACING = 4 THEN
+                   MOVE 0 TO FACING
+               END-IF
+
+               DISPLAY "("
+                       POS-X
+                       ", "
+                       POS-Y
+                       ") "
+                       FACING
+                       " "
+                       MOV-DATA(MOV-PTR)
+
+
+           END-PERFORM.
+
+       FOUND-BUNNY.
+           CLOSE TRACE-FILE.
+           DISPLAY "found bunny at: (" POS-X ", " POS-Y ")".
+           GOBACK.
+
+       GRID-OVERFLOW.
+           CLOSE TRACE-FILE.
+           DISPLAY "ERROR: route exceeds grid capacity. "
+                   "FIND-BUNNY cannot track a path this far from "
+                   "the starting square."
+           MOVE RC-CAPACITY-EXCEEDED TO RETURN-CODE.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *    reset grid - clears every square back to unvisited, since --
+      *    a batch driver may CALL this program more than once per ----
+      *    run and HLINES would otherwise still show the previous -----
+      *    file's path ------------------------------------------------
+      *-----------------------------------------------------------------
+       RESET-GRID.
+           PERFORM VARYING GRID-I FROM 1 BY 1 UNTIL GRID-I > 1024
+               PERFORM VARYING GRID-J FROM 1 BY 1 UNTIL GRID-J > 1024
+                   MOVE '0' TO HLINES(GRID-I, GRID-J)
+               END-PERFORM
+           END-PERFORM.
+
+       END PROGRAM FIND-BUNNY.
