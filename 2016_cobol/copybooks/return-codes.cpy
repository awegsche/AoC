@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      *    return codes - the shared set of RETURN-CODE values used ----
+      *    across the day 1 and day 2 programs, so a caller can tell ---
+      *    what went wrong without having to know which subprogram ----
+      *    set the code ------------------------------------------------
+      *-----------------------------------------------------------------
+       01 RC-SUCCESS             PIC S9(4) COMP VALUE 0.
+       01 RC-FILE-ERROR          PIC S9(4) COMP VALUE 1.
+       01 RC-CAPACITY-EXCEEDED   PIC S9(4) COMP VALUE 2.
+       01 RC-MALFORMED-INPUT     PIC S9(4) COMP VALUE 3.
+       01 RC-INVALID-CHARACTER   PIC S9(4) COMP VALUE 4.
