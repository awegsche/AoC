@@ -13,10 +13,16 @@
 
        WORKING-STORAGE SECTION. 
 
-      * santa's position
-       01 POS-X          PIC S9(4) COMP.
-       01 POS-Y          PIC S9(4) COMP.
-       01 DIST           PIC S9(4) COMP.
+      * santa's position and the bunny's position (found by re-walking
+      * the same instructions), grouped so one CALL can hand the whole
+      * set of results to WRITE-REPORT
+       01 REPORT-INFO.
+         05 POS-X          PIC S9(4) COMP.
+         05 POS-Y          PIC S9(4) COMP.
+         05 DIST           PIC S9(4) COMP.
+         05 BUNNY-X        PIC S9(4) COMP.
+         05 BUNNY-Y        PIC S9(4) COMP.
+         05 BUNNY-DIST     PIC S9(4) COMP.
       * the movement list
        01 MOVEMENTS.
          02 MOV-DATA OCCURS MAX-MOVEMENTS TIMES.
@@ -24,14 +30,18 @@
            05 DISTANCE   PIC 9(5).
        01 MOV-PTR        PIC S9(4) COMP.
        01 MOV-CNT        PIC S9(4) COMP.
+       01 INPUT-FILENAME PIC X(64) VALUE SPACES.
+
+       COPY "return-codes.cpy".
 
        PROCEDURE DIVISION .
 
       *    read movements from file
-           CALL "READ-MOVEMENTS" USING MOVEMENTS, MOV-CNT.
-           IF RETURN-CODE NOT = 0 THEN
+           CALL "READ-MOVEMENTS" USING MOVEMENTS, MOV-CNT,
+              INPUT-FILENAME.
+           IF RETURN-CODE NOT = RC-SUCCESS THEN
                DISPLAY "error reading movements"
-               GOBACK 
+               GOBACK
            END-IF.
 
            DISPLAY "after read-movements, have " MOV-CNT " movements".
@@ -44,339 +54,112 @@
            DISPLAY "santa distance: " DIST.
 
       *    move santa according to updated instructions
-           CALL "FIND-BUNNY" USING MOVEMENTS MOV-CNT POS-X POS-Y.
-           DISPLAY "got coords from move-santa: " POS-X " " POS-Y.
-           CALL "CALC-DISTANCE" USING POS-X POS-Y DIST.
-           DISPLAY "santa distance: " DIST.
+           CALL "FIND-BUNNY" USING MOVEMENTS MOV-CNT BUNNY-X BUNNY-Y
+              INPUT-FILENAME.
+           IF RETURN-CODE NOT = RC-SUCCESS THEN
+               DISPLAY "error finding bunny"
+               GOBACK
+           END-IF.
+           DISPLAY "got coords from move-santa: " BUNNY-X " " BUNNY-Y.
+           CALL "CALC-DISTANCE" USING BUNNY-X BUNNY-Y BUNNY-DIST.
+           DISPLAY "santa distance: " BUNNY-DIST.
+
+      *    archive this run's results to OUTPUT01.TXT
+           CALL "WRITE-REPORT" USING REPORT-INFO.
 
            GOBACK.
 
       *-----------------------------------------------------------------
       *    calc distance -----------------------------------------------
       *-----------------------------------------------------------------
-       ID DIVISION. 
-       PROGRAM-ID. CALC-DISTANCE.
-
-       DATA DIVISION. 
-       LINKAGE SECTION. 
-       01 POS-X          PIC S9(4) COMP.
-       01 POS-Y          PIC S9(4) COMP.
-       01 DIST           PIC S9(4) COMP.
-
-       PROCEDURE DIVISION USING POS-X POS-Y DIST.
-
-           COMPUTE DIST = FUNCTION ABS(POS-X) + FUNCTION ABS(POS-Y).
-
-       END PROGRAM CALC-DISTANCE.
+       COPY "calc-distance.cpy".
 
       *-----------------------------------------------------------------
-      *    read movements ----------------------------------------------
-      *-----------------------------------------------------------------
-       ID DIVISION. 
-       PROGRAM-ID. READ-MOVEMENTS.
-
+      *    write report ------------------------------------------------
+      *    archives one line of this run's results to OUTPUT01.TXT, ----
+      *    appending to whatever is already there so past runs can be --
+      *    diffed against each other. ----------------------------------
       *-----------------------------------------------------------------
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
-           SELECT INPUT-FILE ASSIGN TO "input01.txt"
-              ORGANIZATION IS SEQUENTIAL.
-       
-      *-----------------------------------------------------------------
-       DATA DIVISION. 
-
-
-       FILE SECTION. 
-
-       REPLACE ==BUFSIZE== BY ==1024==.
-
-       FD  INPUT-FILE RECORDING MODE F.
-      *    record varying 1 to 512 depending on bytes-read.
-       01 FILE-BUFFER    PIC X(BUFSIZE).
-
-       WORKING-STORAGE SECTION. 
-
-       REPLACE ==MAX-MOVEMENTS== BY ==512==.
-
-      * file reading facilities
-       01 TMP-DIGIT      PIC 9.
-
-       01 FILE-PTR       PIC S9(4) COMP.
-       01 BYTES-READ     PIC 9(3).
-       01 MOV-PTR        PIC S9(4) COMP.
-
-
-       LINKAGE SECTION. 
-      * the movement list
-       01 MOVEMENTS.
-         02 MOV-DATA OCCURS MAX-MOVEMENTS TIMES.
-           05 DIRECTION  PIC X.
-           05 DISTANCE   PIC 9(5).
-       01 MOV-CNT        PIC S9(4) COMP.
-
-       PROCEDURE DIVISION USING MOVEMENTS MOV-CNT.
-
-      *     read file into memory --------------------------------------
-           MOVE LOW-VALUES TO FILE-BUFFER.
-           OPEN INPUT INPUT-FILE.
-           READ INPUT-FILE NEXT RECORD.
-           CLOSE INPUT-FILE.
-
-           PERFORM VARYING BYTES-READ FROM 1 BY 1
-              UNTIL BYTES-READ > LENGTH OF FILE-BUFFER 
-               IF FILE-BUFFER(BYTES-READ:1) = LOW-VALUES 
-                   EXIT PERFORM 
-               END-IF
-           END-PERFORM.
-
-           SUBTRACT 1 FROM BYTES-READ.
-
-           IF BYTES-READ = LENGTH OF FILE-BUFFER THEN
-               DISPLAY "ERROR: input buffer exhausted. "
-                       "This program has insufficient working storage "
-                       "to handle the specified input file."
-
-               MOVE -1 TO RETURN-CODE
-               EXIT PROGRAM 
+       ID DIVISION.
+       PROGRAM-ID. WRITE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TO "OUTPUT01.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS OUTPUT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  OUTPUT-FILE RECORDING MODE F.
+       01 OUTPUT-RECORD      PIC X(128).
+
+       WORKING-STORAGE SECTION.
+
+       01 OUTPUT-STATUS     PIC XX.
+       01 REPORT-LINE        PIC X(128).
+
+       01 POS-X-ED           PIC -9999.
+       01 POS-Y-ED           PIC -9999.
+       01 DIST-ED            PIC -9999.
+       01 BUNNY-X-ED         PIC -9999.
+       01 BUNNY-Y-ED         PIC -9999.
+       01 BUNNY-DIST-ED      PIC -9999.
+
+       LINKAGE SECTION.
+       01 REPORT-INFO.
+         05 POS-X              PIC S9(4) COMP.
+         05 POS-Y              PIC S9(4) COMP.
+         05 DIST                PIC S9(4) COMP.
+         05 BUNNY-X             PIC S9(4) COMP.
+         05 BUNNY-Y             PIC S9(4) COMP.
+         05 BUNNY-DIST          PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING REPORT-INFO.
+
+           MOVE POS-X      TO POS-X-ED.
+           MOVE POS-Y      TO POS-Y-ED.
+           MOVE DIST       TO DIST-ED.
+           MOVE BUNNY-X    TO BUNNY-X-ED.
+           MOVE BUNNY-Y    TO BUNNY-Y-ED.
+           MOVE BUNNY-DIST TO BUNNY-DIST-ED.
+
+           MOVE SPACES TO REPORT-LINE.
+           STRING "POS-X=" POS-X-ED
+                  " POS-Y=" POS-Y-ED
+                  " DIST=" DIST-ED
+                  " BUNNY-X=" BUNNY-X-ED
+                  " BUNNY-Y=" BUNNY-Y-ED
+                  " BUNNY-DIST=" BUNNY-DIST-ED
+                  DELIMITED BY SIZE
+              INTO REPORT-LINE
+           END-STRING.
+
+      *    append to the report if it already exists, otherwise this
+      *    run's line starts a brand new one
+           OPEN EXTEND OUTPUT-FILE.
+           IF OUTPUT-STATUS = '35' THEN
+               OPEN OUTPUT OUTPUT-FILE
            END-IF.
 
+           WRITE OUTPUT-RECORD FROM REPORT-LINE.
+           CLOSE OUTPUT-FILE.
 
-           DISPLAY "'" FILE-BUFFER "'".
-
-      *     parse movements --------------------------------------------
-           MOVE 1 TO MOV-PTR.
-           MOVE 1 TO FILE-PTR.
-           PERFORM UNTIL FILE-PTR > BYTES-READ 
-               MOVE FILE-BUFFER(FILE-PTR:1) TO DIRECTION(MOV-PTR)
-
-               ADD 1 TO FILE-PTR
-               PERFORM UNTIL FILE-PTR > BYTES-READ
-                  OR FILE-BUFFER(FILE-PTR:1) = ','
-      *          move file-buffer (file-ptr :1)
-      *           to distance(mov-ptr+1)
-                   MOVE FILE-BUFFER(FILE-PTR:1) TO TMP-DIGIT 
-                   COMPUTE DISTANCE(MOV-PTR) = DISTANCE
-                      (MOV-PTR) * 10
-                      + TMP-DIGIT 
-                   ADD 1 TO FILE-PTR
-                 
-               END-PERFORM
-               ADD 1 TO FILE-PTR
-
-      *       skip whitespace
-               PERFORM UNTIL FILE-BUFFER(FILE-PTR:1) NOT = ' '
-                   ADD 1 TO FILE-PTR 
-               END-PERFORM
-
-               ADD 1 TO MOV-PTR 
-               IF MOV-PTR = MAX-MOVEMENTS THEN
-                   DISPLAY "ERROR: too many movements for this program."
-                   MOVE -1 TO RETURN-CODE 
-                   EXIT PROGRAM
-           END-PERFORM.
-
-           COMPUTE MOV-CNT = MOV-PTR - 1.
-           DISPLAY "read " MOV-CNT "movements".
-
-       END PROGRAM READ-MOVEMENTS.
+       END PROGRAM WRITE-REPORT.
 
       *-----------------------------------------------------------------
-      *    move santa --------------------------------------------------
-      *-----------------------------------------------------------------
-       ID DIVISION. 
-       PROGRAM-ID. MOVE-SANTA.
-
+      *    read movements ----------------------------------------------
       *-----------------------------------------------------------------
-       DATA DIVISION. 
-
-       WORKING-STORAGE SECTION. 
-
-       01 MOV-PTR        PIC S9(4) COMP.
-       01 FACING         PIC S9.
-       
-       01 DELTA-POS-X    PIC S9(4) COMP.
-       01 DELTA-POS-Y    PIC S9(4) COMP.
-
-       LINKAGE SECTION. 
-      * the movement list
-       01 MOVEMENTS.
-         02 MOV-DATA OCCURS MAX-MOVEMENTS TIMES.
-           05 DIRECTION  PIC X.
-           05 DISTANCE   PIC 9(5).
-       01 MOV-CNT        PIC S9(4) COMP.
-
-       01 POS-X          PIC S9(4) COMP.
-       01 POS-Y          PIC S9(4) COMP.
-
-       PROCEDURE DIVISION USING MOVEMENTS MOV-CNT POS-X POS-Y.
-
-           MOVE 0 TO FACING.
-
-           PERFORM VARYING MOV-PTR FROM 1 BY 1 UNTIL MOV-PTR > MOV-CNT
-
-      *        DISPLAY MOV-DATA(MOV-PTR)
-
-               EVALUATE FACING 
-               WHEN 0 
-                   MOVE 1 TO DELTA-POS-X 
-                   MOVE 0 TO DELTA-POS-Y 
-               WHEN 1
-                   MOVE 0 TO DELTA-POS-X 
-                   MOVE 1 TO DELTA-POS-Y 
-               WHEN 2
-                   MOVE -1 TO DELTA-POS-X 
-                   MOVE 0 TO DELTA-POS-Y 
-               WHEN 3
-                   MOVE 0 TO DELTA-POS-X 
-                   MOVE -1 TO DELTA-POS-Y 
-               END-EVALUATE
-
-               EVALUATE DIRECTION(MOV-PTR)
-               WHEN 'R'
-                   COMPUTE POS-X = POS-X + DISTANCE(MOV-PTR)
-                      * DELTA-POS-X 
-                   COMPUTE POS-Y = POS-Y + DISTANCE(MOV-PTR)
-                      * DELTA-POS-Y 
-                   ADD 1 TO FACING
-               WHEN 'L'
-                   COMPUTE POS-X = POS-X - DISTANCE(MOV-PTR)
-                      * DELTA-POS-X 
-                   COMPUTE POS-Y = POS-Y - DISTANCE(MOV-PTR)
-                      * DELTA-POS-Y 
-                   SUBTRACT 1 FROM FACING
-               END-EVALUATE
-
-               IF FACING = -1 THEN
-                   MOVE 3 TO FACING
-               END-IF 
-               IF FACING = 4 THEN
-                   MOVE 0 TO FACING
-               END-IF 
-
-               DISPLAY "("
-                       POS-X
-                       ", "
-                       POS-Y
-                       ") "
-                       FACING
-                       " "
-                       MOV-DATA(MOV-PTR)
-              
-           END-PERFORM.
-
-           DISPLAY "santa's position: (" POS-X ", " POS-Y ")".
-
-       END PROGRAM MOVE-SANTA.
+       COPY "read-movements.cpy".
 
       *-----------------------------------------------------------------
       *    move santa --------------------------------------------------
       *-----------------------------------------------------------------
-       ID DIVISION. 
-       PROGRAM-ID. FIND-BUNNY.
+       COPY "move-santa.cpy".
 
       *-----------------------------------------------------------------
-       DATA DIVISION. 
-
-       WORKING-STORAGE SECTION. 
-
-       01 MOV-PTR        PIC S9(4) COMP.
-       01 FACING         PIC S9.
-       
-       01 DELTA-POS-X    PIC S9(4) COMP.
-       01 DELTA-POS-Y    PIC S9(4) COMP.
-
-       01 IDX            PIC 9(4).
-
-       REPLACE ==NLINES== BY ==1024==.
-
-       01 VLINES OCCURS NLINES TIMES.
-         05 HLINES OCCURS NLINES TIMES.
-           10 ADDRES     PIC X VALUE '0'.
-
-       LINKAGE SECTION. 
-      * the movement list
-       REPLACE ==MAX-MOVEMENTS== BY ==512==.
-       01 MOVEMENTS.
-         02 MOV-DATA OCCURS MAX-MOVEMENTS TIMES.
-           05 DIRECTION  PIC X.
-           05 DISTANCE   PIC 9(5).
-       01 MOV-CNT        PIC S9(4) COMP.
-       
-
-       01 POS-X          PIC S9(4) COMP.
-       01 POS-Y          PIC S9(4) COMP.
-
-       PROCEDURE DIVISION USING MOVEMENTS MOV-CNT POS-X POS-Y.
-
-           MOVE 0 TO FACING.
-           MOVE 0 TO POS-X.
-           MOVE 0 TO POS-Y.
-
-           PERFORM VARYING MOV-PTR FROM 1 BY 1 UNTIL MOV-PTR > MOV-CNT
-
-      *        DISPLAY MOV-DATA(MOV-PTR)
-
-               EVALUATE FACING 
-               WHEN 0 
-                   MOVE 1 TO DELTA-POS-X 
-                   MOVE 0 TO DELTA-POS-Y 
-               WHEN 1
-                   MOVE 0 TO DELTA-POS-X 
-                   MOVE 1 TO DELTA-POS-Y 
-               WHEN 2
-                   MOVE -1 TO DELTA-POS-X 
-                   MOVE 0 TO DELTA-POS-Y 
-               WHEN 3
-                   MOVE 0 TO DELTA-POS-X 
-                   MOVE -1 TO DELTA-POS-Y 
-               END-EVALUATE
-
-               EVALUATE DIRECTION(MOV-PTR)
-               WHEN 'R'
-                   PERFORM VARYING IDX FROM 1 BY 1
-                      UNTIL IDX > DISTANCE(MOV-PTR)
-                       COMPUTE POS-X = POS-X + DELTA-POS-X 
-                       COMPUTE POS-Y = POS-Y + DELTA-POS-Y 
-                       IF HLINES(POS-Y + 512, POS-X + 512) = '1' THEN
-                           GO TO FOUND-BUNNY 
-                       END-IF 
-                       MOVE '1' TO HLINES(POS-Y + 512, POS-X + 512)
-                   END-PERFORM
-                   ADD 1 TO FACING
-               WHEN 'L'
-                   PERFORM VARYING IDX FROM 1 BY 1
-                      UNTIL IDX > DISTANCE(MOV-PTR)
-                       COMPUTE POS-X = POS-X - DELTA-POS-X 
-                       COMPUTE POS-Y = POS-Y - DELTA-POS-Y 
-                       IF HLINES(POS-Y + 512, POS-X + 512) = '1' THEN
-                           GO TO FOUND-BUNNY 
-                       END-IF 
-                       MOVE '1' TO HLINES(POS-Y + 512, POS-X + 512)
-                   END-PERFORM
-                   SUBTRACT 1 FROM FACING
-               END-EVALUATE
-
-               IF FACING = -1 THEN
-                   MOVE 3 TO FACING
-               END-IF 
-               IF FACING = 4 THEN
-                   MOVE 0 TO FACING
-               END-IF 
-
-               DISPLAY "("
-                       POS-X
-                       ", "
-                       POS-Y
-                       ") "
-                       FACING
-                       " "
-                       MOV-DATA(MOV-PTR)
-
-              
-           END-PERFORM.
-
-       FOUND-BUNNY.
-           DISPLAY "found bunny at: (" POS-X ", " POS-Y ")".
-
-
-       END PROGRAM FIND-BUNNY.
\ No newline at end of file
+      *    find bunny --------------------------------------------------
+      *-----------------------------------------------------------------
+       COPY "find-bunny.cpy".
