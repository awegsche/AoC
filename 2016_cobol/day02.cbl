@@ -1,4 +1,6 @@
-       REPLACE ==LINE-LENGTH== BY ==1024==.
+       REPLACE ==LINE-LENGTH== BY ==1024==
+               ==MAX-INSTR-LINES== BY ==128==
+               ==MAX-BATCHES== BY ==16==.
 
       *-----------------------------------------------------------------
       *    main procedure ----------------------------------------------
@@ -16,90 +18,221 @@
        01 IDX2               PIC 9(4).
 
        01 INSTRUCTIONS.
-         02 INSTR-DATA OCCURS 128 TIMES.
+         02 INSTR-DATA OCCURS MAX-INSTR-LINES TIMES.
            05 INSTR-LINE     PIC X(LINE-LENGTH).
 
+      * input02.txt may now hold more than one shift's worth of
+      * instructions, each introduced by a "BATCH:<batch-id>" header
+      * line ahead of its block; BATCH-ENTRY records where each
+      * batch's instructions live within the flat INSTR-DATA table
+       01 BATCHES.
+         02 BATCH-ENTRY OCCURS MAX-BATCHES TIMES.
+           05 BATCH-ID     PIC X(32).
+           05 BATCH-START  PIC 9(4).
+           05 BATCH-END    PIC 9(4).
+       01 BATCH-COUNT        PIC 9(4).
+       01 BATCH-IDX          PIC 9(4).
+
        01 KEYPAD-ROWS OCCURS 3 TIMES.
          02 KEYPAD-KEYS OCCURS 3 TIMES
                              PIC X.
 
+      * the diamond-shaped keypad that replaced the old 3x3 panel;
+      * '0' marks a square that does not exist on the diamond
+       01 KEYPAD-ROWS-2 OCCURS 5 TIMES.
+         02 KEYPAD-KEYS-2 OCCURS 5 TIMES
+                             PIC X.
+
        01 CODE-LINE          PIC X(128).
+       01 CODE-LINE-2        PIC X(128).
        01 CODE-IDX           PIC 9(4).
 
        01 KEY-POS-X          PIC 9(2).
        01 KEY-POS-Y          PIC 9(2).
 
+       01 KEY-POS-X-2        PIC 9(2).
+       01 KEY-POS-Y-2        PIC 9(2).
+       01 CAND-X             PIC 9(2).
+       01 CAND-Y             PIC 9(2).
+
        01 INSTR-COUNT        PIC 9(4).
 
+       COPY "return-codes.cpy".
+
        PROCEDURE DIVISION .
 
            MOVE "789" TO KEYPAD-ROWS(1).
            MOVE "456" TO KEYPAD-ROWS(2).
            MOVE "123" TO KEYPAD-ROWS(3).
 
-           CALL "LOAD-INSTRUCTIONS" USING INSTRUCTIONS INSTR-COUNT.
-
-           DISPLAY "loaded " INSTR-COUNT " instructions: "
-
-
-           MOVE 2 TO KEY-POS-X.
-           MOVE 2 TO KEY-POS-Y.
+      *    the diamond keypad, bottom row first to match KEYPAD-ROWS
+           MOVE "00D00" TO KEYPAD-ROWS-2(1).
+           MOVE "0ABC0" TO KEYPAD-ROWS-2(2).
+           MOVE "56789" TO KEYPAD-ROWS-2(3).
+           MOVE "02340" TO KEYPAD-ROWS-2(4).
+           MOVE "00100" TO KEYPAD-ROWS-2(5).
+
+           CALL "LOAD-INSTRUCTIONS" USING INSTRUCTIONS INSTR-COUNT
+              BATCHES BATCH-COUNT.
+           IF RETURN-CODE NOT = RC-SUCCESS THEN
+               DISPLAY "error loading instructions"
+               GOBACK
+           END-IF.
+
+           DISPLAY "loaded " INSTR-COUNT " instructions in "
+                   BATCH-COUNT " batch(es): "
+
+      *    walk each batch's instructions separately against the old
+      *    3x3 keypad, starting back at the middle key for every batch
+           PERFORM VARYING BATCH-IDX FROM 1 BY 1
+              UNTIL BATCH-IDX > BATCH-COUNT
+
+               MOVE 2 TO KEY-POS-X
+               MOVE 2 TO KEY-POS-Y
+               MOVE SPACES TO CODE-LINE
+               MOVE 1 TO CODE-IDX
+
+               PERFORM VARYING IDX FROM BATCH-START(BATCH-IDX) BY 1
+                  UNTIL IDX > BATCH-END(BATCH-IDX)
+                   PERFORM VARYING IDX2 FROM 1 BY 1
+                      UNTIL INSTR-LINE(IDX)(IDX2:1) = ' '
+      *                DISPLAY "'" INSTR-LINE(IDX)(IDX2:1) "'"
+
+                       IF IDX2 > LINE-LENGTH
+                           DISPLAY "ERROR: line was too long. "
+                                   "this program cannot handle the "
+                                   "given input."
+                           GO TO LINE-TOO-LONG
+                       END-IF
 
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > INSTR-COUNT 
-               PERFORM VARYING IDX2 FROM 1 BY 1
-                  UNTIL INSTR-LINE(IDX)(IDX2:1) = ' '
-      *            DISPLAY "'" INSTR-LINE(IDX)(IDX2:1) "'"
+                       EVALUATE INSTR-LINE(IDX)(IDX2:1)
+                       WHEN 'U'
+                           IF KEY-POS-Y < 3
+                               ADD 1 TO KEY-POS-Y
+                           END-IF
+                       WHEN 'D'
+                           IF KEY-POS-Y > 1
+                               SUBTRACT 1 FROM KEY-POS-Y
+                           END-IF
+                       WHEN 'L'
+                           IF KEY-POS-X > 1
+                               SUBTRACT 1 FROM KEY-POS-X
+                           END-IF
+                       WHEN 'R'
+                           IF KEY-POS-X < 3
+                               ADD 1 TO KEY-POS-X
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "ERROR: '" INSTR-LINE(IDX)(IDX2:1)
+                                   "' is not a valid keypad direction."
+                           MOVE RC-INVALID-CHARACTER TO RETURN-CODE
+                           GOBACK
+                       END-EVALUATE
+
+                       DISPLAY INSTR-LINE(IDX)(IDX2:1)
+                               " ("
+                               KEY-POS-X
+                               ", "
+                               KEY-POS-Y
+                               ") "
+                               KEYPAD-KEYS(KEY-POS-Y, KEY-POS-X)
+
+                   END-PERFORM
+                   DISPLAY KEYPAD-KEYS(KEY-POS-Y, KEY-POS-X)
+                   MOVE KEYPAD-KEYS(KEY-POS-Y, KEY-POS-X)
+                      TO CODE-LINE(CODE-IDX:1)
+                   ADD 1 TO CODE-IDX
+               END-PERFORM
 
-                   IF IDX2 > LINE-LENGTH
-                       DISPLAY "ERROR: line was too long. "
-                               "this program cannot handle the given "
-                               "input."
-                       GO TO LINE-TOO-LONG
-                   END-IF
+               DISPLAY "-- END INSTRUCTIONS (BATCH "
+                       BATCH-ID(BATCH-IDX) ")"
+               DISPLAY "CODE FOR BATCH " BATCH-ID(BATCH-IDX)
+                       " IS " CODE-LINE
+           END-PERFORM.
 
-                   EVALUATE INSTR-LINE(IDX)(IDX2:1) 
-                   WHEN 'U'
-                       IF KEY-POS-Y < 3
-                           ADD 1 TO KEY-POS-Y
-                       END-IF
-                   WHEN 'D'
-                       IF KEY-POS-Y > 1
-                           SUBTRACT 1 FROM KEY-POS-Y 
+      *    walk the same batches again, this time against the
+      *    diamond-shaped keypad that actually guards the door now
+           PERFORM VARYING BATCH-IDX FROM 1 BY 1
+              UNTIL BATCH-IDX > BATCH-COUNT
+
+               MOVE 1 TO KEY-POS-X-2
+               MOVE 3 TO KEY-POS-Y-2
+               MOVE SPACES TO CODE-LINE-2
+               MOVE 1 TO CODE-IDX
+
+               PERFORM VARYING IDX FROM BATCH-START(BATCH-IDX) BY 1
+                  UNTIL IDX > BATCH-END(BATCH-IDX)
+                   PERFORM VARYING IDX2 FROM 1 BY 1
+                      UNTIL INSTR-LINE(IDX)(IDX2:1) = ' '
+
+                       IF IDX2 > LINE-LENGTH
+                           DISPLAY "ERROR: line was too long. "
+                                   "this program cannot handle the "
+                                   "given input."
+                           GO TO LINE-TOO-LONG
                        END-IF
-                   WHEN 'L'
-                       IF KEY-POS-X > 1
-                           SUBTRACT 1 FROM KEY-POS-X 
-                       END-IF
-                   WHEN 'R'
-                       IF KEY-POS-X < 3
-                           ADD 1 TO KEY-POS-X 
-                       END-IF
-                   END-EVALUATE
 
-                   DISPLAY INSTR-LINE(IDX)(IDX2:1)
-                           " ("
-                           KEY-POS-X
-                           ", "
-                           KEY-POS-Y
-                           ") "
-                           KEYPAD-KEYS(KEY-POS-Y, KEY-POS-X)
+                       MOVE KEY-POS-X-2 TO CAND-X
+                       MOVE KEY-POS-Y-2 TO CAND-Y
+
+                       EVALUATE INSTR-LINE(IDX)(IDX2:1)
+                       WHEN 'U'
+                           IF KEY-POS-Y-2 < 5
+                               ADD 1 TO CAND-Y
+                           END-IF
+                       WHEN 'D'
+                           IF KEY-POS-Y-2 > 1
+                               SUBTRACT 1 FROM CAND-Y
+                           END-IF
+                       WHEN 'L'
+                           IF KEY-POS-X-2 > 1
+                               SUBTRACT 1 FROM CAND-X
+                           END-IF
+                       WHEN 'R'
+                           IF KEY-POS-X-2 < 5
+                               ADD 1 TO CAND-X
+                           END-IF
+                       WHEN OTHER
+                           DISPLAY "ERROR: '" INSTR-LINE(IDX)(IDX2:1)
+                                   "' is not a valid keypad direction."
+                           MOVE RC-INVALID-CHARACTER TO RETURN-CODE
+                           GOBACK
+                       END-EVALUATE
+
+                       IF KEYPAD-KEYS-2(CAND-Y, CAND-X) NOT = '0' THEN
+                           MOVE CAND-X TO KEY-POS-X-2
+                           MOVE CAND-Y TO KEY-POS-Y-2
+                       END-IF
 
+                       DISPLAY INSTR-LINE(IDX)(IDX2:1)
+                               " ("
+                               KEY-POS-X-2
+                               ", "
+                               KEY-POS-Y-2
+                               ") "
+                               KEYPAD-KEYS-2(KEY-POS-Y-2, KEY-POS-X-2)
+
+                   END-PERFORM
+                   DISPLAY KEYPAD-KEYS-2(KEY-POS-Y-2, KEY-POS-X-2)
+                   MOVE KEYPAD-KEYS-2(KEY-POS-Y-2, KEY-POS-X-2)
+                      TO CODE-LINE-2(CODE-IDX:1)
+                   ADD 1 TO CODE-IDX
                END-PERFORM
-               DISPLAY KEYPAD-KEYS(KEY-POS-Y, KEY-POS-X)
-               MOVE KEYPAD-KEYS(KEY-POS-Y, KEY-POS-X)
-                  TO CODE-LINE(IDX:1)
-           END-PERFORM.
 
-           DISPLAY "-- END INSTRUCTIONS".
-
-           DISPLAY "CODE IS " CODE-LINE.
+               DISPLAY "-- END INSTRUCTIONS (DIAMOND KEYPAD, BATCH "
+                       BATCH-ID(BATCH-IDX) ")"
+               DISPLAY "CODE FOR BATCH " BATCH-ID(BATCH-IDX)
+                       " IS " CODE-LINE-2
+           END-PERFORM.
 
            GOBACK.
 
        LINE-TOO-LONG.
-           
+
            DISPLAY "line too long".
 
+           MOVE RC-MALFORMED-INPUT TO RETURN-CODE.
+
            GOBACK.
 
       *-----------------------------------------------------------------
@@ -108,59 +241,331 @@
        IDENTIFICATION DIVISION. 
        PROGRAM-ID. LOAD-INSTRUCTIONS.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "input02.txt"
               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT02.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CHKPT-STATUS.
 
-       DATA DIVISION. 
+       DATA DIVISION.
 
 
-       FILE SECTION. 
+       FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
        01 INSTRUCTION-LINES  PIC X(LINE-LENGTH).
 
-       WORKING-STORAGE SECTION. 
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01 CHECKPOINT-RECORD PIC X(LINE-LENGTH).
+
+       WORKING-STORAGE SECTION.
 
        01 IDX                PIC 9(4).
        01 ATEND              PIC X.
-
-       LINKAGE SECTION. 
+       01 LINE-CNT            PIC 9(4).
+       01 INSTR-LINE-CNT       PIC 9(4).
+       01 HDR-CNT              PIC 9(4).
+       01 EFFECTIVE-HDR-CNT    PIC 9(4).
+       01 CUR-LINE             PIC X(LINE-LENGTH).
+
+      * PROCESS-LINE opens an extra, uncounted "DEFAULT" batch whenever
+      * an instruction line precedes the file's first BATCH: header -
+      * the pre-flight pass has to watch for that same condition and
+      * fold it into HDR-CNT, or a file with exactly MAX-BATCHES
+      * headers plus one leading instruction line would pass the
+      * capacity check here and then overrun BATCH-ENTRY for real
+       01 SEEN-FIRST-HDR       PIC X VALUE 'N'.
+       01 LEADING-INSTR-FLAG   PIC X VALUE 'N'.
+
+      * input02.txt may hold more than one shift's worth of
+      * instructions, each introduced by a "BATCH:<batch-id>" header
+      * line; CUR-BATCH-IDX tracks which BATCH-ENTRY is currently open
+       01 CUR-BATCH-IDX        PIC 9(4).
+
+      * checkpoint/restart facilities - CHKPT02.TXT accumulates one
+      * record per raw input02.txt line already loaded (batch headers
+      * included), so the next run can replay those lines through
+      * PROCESS-LINE and resume input02.txt past them instead of
+      * starting over after a mid-parse failure; the same raw lines
+      * are kept around in CHKPT-REPLAY-LINES so the real pass can
+      * confirm input02.txt still matches them before trusting the
+      * skip-ahead rather than reparsing from the top
+       01 CHKPT-STATUS    PIC XX.
+       01 RESTART-RECS       PIC S9(4) COMP VALUE 0.
+       01 CHKPT-REPLAY-IDX   PIC S9(4) COMP.
+       01 CHKPT-STALE        PIC X     VALUE 'N'.
+
+      * 144 = MAX-INSTR-LINES + MAX-BATCHES, the most raw lines a
+      * single checkpoint can ever hold
+       01 CHKPT-REPLAY-LINES OCCURS 144 TIMES PIC X(LINE-LENGTH).
+
+       COPY "return-codes.cpy".
+
+       LINKAGE SECTION.
 
        01 INSTRUCTIONS.
-         02 INSTR-DATA OCCURS 128 TIMES.
+         02 INSTR-DATA OCCURS MAX-INSTR-LINES TIMES.
            05 INSTR-LINE     PIC X(LINE-LENGTH).
 
        01 INSTR-COUNT        PIC 9(4).
 
-       PROCEDURE DIVISION USING INSTRUCTIONS INSTR-COUNT.
+       01 BATCHES.
+         02 BATCH-ENTRY OCCURS MAX-BATCHES TIMES.
+           05 BATCH-ID     PIC X(32).
+           05 BATCH-START  PIC 9(4).
+           05 BATCH-END    PIC 9(4).
+       01 BATCH-COUNT        PIC 9(4).
 
+       PROCEDURE DIVISION
+           USING INSTRUCTIONS INSTR-COUNT BATCHES BATCH-COUNT.
 
+      *     pre-flight pass - count the header and instruction lines --
+      *     in input02.txt before we ever touch INSTR-DATA or ---------
+      *     BATCHES, so a file that overflows either table is ---------
+      *     rejected instead of overrunning it -------------------------
            OPEN INPUT INPUT-FILE.
 
+           MOVE 0 TO LINE-CNT.
+           MOVE 0 TO INSTR-LINE-CNT.
+           MOVE 0 TO HDR-CNT.
+           MOVE 'N' TO ATEND.
+           MOVE 'N' TO SEEN-FIRST-HDR.
+           MOVE 'N' TO LEADING-INSTR-FLAG.
+
+           PERFORM UNTIL ATEND = 'Y'
+               READ INPUT-FILE INTO CUR-LINE
+               AT END
+                   MOVE 'Y' TO ATEND
+               NOT AT END
+                   ADD 1 TO LINE-CNT
+                   IF CUR-LINE(1:6) = 'BATCH:' THEN
+                       ADD 1 TO HDR-CNT
+                       MOVE 'Y' TO SEEN-FIRST-HDR
+                   ELSE
+                       ADD 1 TO INSTR-LINE-CNT
+                       IF SEEN-FIRST-HDR = 'N' THEN
+                           MOVE 'Y' TO LEADING-INSTR-FLAG
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE INPUT-FILE.
+
+           IF INSTR-LINE-CNT > MAX-INSTR-LINES THEN
+               DISPLAY "ERROR: too many instruction lines in "
+                       "input02.txt (" INSTR-LINE-CNT
+                       "). this program can only handle "
+                       MAX-INSTR-LINES "."
+               MOVE RC-CAPACITY-EXCEEDED TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF.
+
+      *     a leading instruction line (one that appears before the
+      *     first BATCH: header) gets its own implicit DEFAULT batch
+      *     from PROCESS-LINE, so it has to count against MAX-BATCHES
+      *     the same as a real BATCH: header does ----------------------
+           MOVE HDR-CNT TO EFFECTIVE-HDR-CNT.
+           IF LEADING-INSTR-FLAG = 'Y' THEN
+               ADD 1 TO EFFECTIVE-HDR-CNT
+           END-IF.
+
+           IF EFFECTIVE-HDR-CNT > MAX-BATCHES THEN
+               DISPLAY "ERROR: too many BATCH: blocks in input02.txt ("
+                       EFFECTIVE-HDR-CNT "). this program can only "
+                       "handle " MAX-BATCHES "."
+               MOVE RC-CAPACITY-EXCEEDED TO RETURN-CODE
+               EXIT PROGRAM
+           END-IF.
+
+      *     pick up wherever a prior run's checkpoint left off ---------
            MOVE 1 TO IDX.
+           MOVE 0 TO BATCH-COUNT.
+           MOVE 0 TO CUR-BATCH-IDX.
+           PERFORM READ-CHECKPOINT.
+
+      *     real pass - load the instructions now that we know they ----
+      *     fit -------------------------------------------------------
+           OPEN INPUT INPUT-FILE.
+           MOVE 'N' TO ATEND.
+
+           IF RESTART-RECS > 0 THEN
+      *        step past the raw lines already accounted for by the
+      *        checkpoint without re-checkpointing them, confirming
+      *        each one still matches what the checkpoint recorded;
+      *        a file that has since been edited or replaced (or is
+      *        now shorter, which would otherwise drive a second READ
+      *        past end-of-file) discards the checkpoint instead of
+      *        being trusted blindly -----------------------------------
+               MOVE 'N' TO CHKPT-STALE
+               PERFORM VARYING CHKPT-REPLAY-IDX FROM 1 BY 1
+                  UNTIL CHKPT-REPLAY-IDX > RESTART-RECS
+                   IF ATEND = 'Y' THEN
+                       MOVE 'Y' TO CHKPT-STALE
+                   ELSE
+                       READ INPUT-FILE INTO CUR-LINE
+                           AT END
+                               MOVE 'Y' TO ATEND
+                               MOVE 'Y' TO CHKPT-STALE
+                           NOT AT END
+                               IF CUR-LINE NOT =
+                                  CHKPT-REPLAY-LINES(CHKPT-REPLAY-IDX)
+                                   MOVE 'Y' TO CHKPT-STALE
+                               END-IF
+                       END-READ
+                   END-IF
+               END-PERFORM
+
+               IF CHKPT-STALE = 'Y' THEN
+                   PERFORM DISCARD-STALE-CHECKPOINT
+               END-IF
+           END-IF.
 
            DISPLAY "start reading".
 
+      *     open the checkpoint file once for the whole pass, rather
+      *     than reopening it for every line -------------------------
+           PERFORM OPEN-CHECKPOINT-FOR-WRITE.
+
            PERFORM UNTIL ATEND = 'Y'
-               DISPLAY "read line " IDX
-               READ INPUT-FILE INTO INSTR-DATA(IDX)
+               READ INPUT-FILE INTO CUR-LINE
                AT END
-                   MOVE 'Y' TO ATEND 
+                   MOVE 'Y' TO ATEND
                NOT AT END
-                   ADD 1 TO IDX
-               END-READ 
+                   PERFORM PROCESS-LINE
+                   PERFORM WRITE-CHECKPOINT
+               END-READ
            END-PERFORM.
 
            CLOSE INPUT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *     close out whichever batch was still open when the file
+      *     ran out of lines ------------------------------------------
+           IF CUR-BATCH-IDX > 0 THEN
+               COMPUTE BATCH-END(CUR-BATCH-IDX) = IDX - 1
+           END-IF.
 
            COMPUTE INSTR-COUNT = IDX - 1.
 
-           DISPLAY "loaded " INSTR-COUNT " instructions".
+           DISPLAY "loaded " INSTR-COUNT " instructions in "
+                   BATCH-COUNT " batch(es)".
+
+      *     this run finished cleanly - clear the checkpoint so a later
+      *     run starts from the top of input02.txt again ---------------
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *    process line - classifies one raw input02.txt line and -----
+      *    either opens a new batch (a "BATCH:<batch-id>" header) or ---
+      *    stores it as the next instruction line of the batch --------
+      *    currently open; a file with no BATCH: headers at all gets --
+      *    a single implicit "DEFAULT" batch, so old input02.txt ------
+      *    files keep working exactly as they always did --------------
+      *-----------------------------------------------------------------
+       PROCESS-LINE.
+           IF CUR-LINE(1:6) = 'BATCH:' THEN
+               IF CUR-BATCH-IDX > 0 THEN
+                   COMPUTE BATCH-END(CUR-BATCH-IDX) = IDX - 1
+               END-IF
+               ADD 1 TO BATCH-COUNT
+               MOVE BATCH-COUNT TO CUR-BATCH-IDX
+               MOVE CUR-LINE(7:32) TO BATCH-ID(CUR-BATCH-IDX)
+               MOVE IDX TO BATCH-START(CUR-BATCH-IDX)
+           ELSE
+               IF CUR-BATCH-IDX = 0 THEN
+                   ADD 1 TO BATCH-COUNT
+                   MOVE BATCH-COUNT TO CUR-BATCH-IDX
+                   MOVE "DEFAULT" TO BATCH-ID(CUR-BATCH-IDX)
+                   MOVE IDX TO BATCH-START(CUR-BATCH-IDX)
+               END-IF
+               MOVE CUR-LINE TO INSTR-DATA(IDX)
+               ADD 1 TO IDX
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    read checkpoint - replays the raw lines already loaded by ---
+      *    a run that didn't finish, if CHKPT02.TXT has any, rebuilding-
+      *    INSTR-DATA and BATCHES exactly as the first pass would ------
+      *-----------------------------------------------------------------
+       READ-CHECKPOINT.
+           MOVE 0 TO RESTART-RECS.
+           MOVE 'N' TO ATEND.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS = '00' THEN
+               PERFORM UNTIL ATEND = 'Y'
+                   READ CHECKPOINT-FILE INTO CUR-LINE
+                       AT END
+                           MOVE 'Y' TO ATEND
+                       NOT AT END
+                           PERFORM PROCESS-LINE
+                           ADD 1 TO RESTART-RECS
+                           IF RESTART-RECS <= 144 THEN
+                               MOVE CUR-LINE TO
+                                   CHKPT-REPLAY-LINES(RESTART-RECS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+           IF RESTART-RECS > 0 THEN
+               DISPLAY "resuming input02.txt after line " RESTART-RECS
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    discard stale checkpoint - the lines skipped in the real ----
+      *    pass didn't match what CHKPT02.TXT recorded (the file is ----
+      *    shorter, or its content no longer matches), so input02.txt --
+      *    has been edited or replaced since the checkpoint was --------
+      *    written; rewind and reload it from the top instead of -------
+      *    trusting the stale INSTR-DATA/BATCHES the checkpoint replay -
+      *    already rebuilt ---------------------------------------------
+      *-----------------------------------------------------------------
+       DISCARD-STALE-CHECKPOINT.
+           DISPLAY "WARNING: checkpoint for input02.txt no longer "
+                   "matches this file - reloading from the start".
+
+           CLOSE INPUT-FILE.
+           OPEN INPUT INPUT-FILE.
+
+           MOVE 1 TO IDX.
+           MOVE 0 TO BATCH-COUNT.
+           MOVE 0 TO CUR-BATCH-IDX.
+           MOVE 0 TO RESTART-RECS.
+           MOVE 'N' TO ATEND.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      *    open checkpoint for write - opens CHKPT02.TXT once for the --
+      *    whole pass (appending to any prior restart data already in -
+      *    it), so the read loop only has to WRITE to it instead of ----
+      *    reopening it for every line ---------------------------------
+      *-----------------------------------------------------------------
+       OPEN-CHECKPOINT-FOR-WRITE.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF CHKPT-STATUS = '35' THEN
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      *    write checkpoint - appends the raw line just loaded as -----
+      *    one more record of CHKPT02.TXT, which is left open across --
+      *    calls (see OPEN-CHECKPOINT-FOR-WRITE) -----------------------
+      *-----------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           WRITE CHECKPOINT-RECORD FROM CUR-LINE.
 
        END PROGRAM LOAD-INSTRUCTIONS.
 
 
       * todo: move cursor, check bounds, give end-coordinates, return
-      * number
\ No newline at end of file
+      * number
