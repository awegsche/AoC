@@ -0,0 +1,195 @@
+      *-----------------------------------------------------------------
+      *    batch driver ------------------------------------------------
+      *    runs the day 1 grid walk once per file named in             -
+      *    BATCHLIST.TXT (one filename per line) and writes one        -
+      *    consolidated summary row per file to BATCHSUM.TXT, so a     -
+      *    week's worth of movement lists can be processed in a single-
+      *    run instead of one invocation of DAY01 per file.            -
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DAY01-BATCH.
+       AUTHOR. Andreas Wegscheider.
+       SECURITY. NON-CONFIDENTIAL.
+
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-LIST-FILE ASSIGN TO "BATCHLIST.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS BATCHLIST-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO "BATCHSUM.TXT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SUMMARY-STATUS.
+
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+
+       REPLACE ==MAX-MOVEMENTS== BY ==512==.
+
+       FILE SECTION.
+       FD  BATCH-LIST-FILE RECORDING MODE F.
+       01 BATCH-LIST-RECORD PIC X(64).
+
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01 SUMMARY-RECORD PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+      * santa's position and the bunny's position for whichever file
+      * is currently being processed
+       01 REPORT-INFO.
+         05 POS-X          PIC S9(4) COMP.
+         05 POS-Y          PIC S9(4) COMP.
+         05 DIST           PIC S9(4) COMP.
+         05 BUNNY-X        PIC S9(4) COMP.
+         05 BUNNY-Y        PIC S9(4) COMP.
+         05 BUNNY-DIST     PIC S9(4) COMP.
+      * the movement list
+       01 MOVEMENTS.
+         02 MOV-DATA OCCURS MAX-MOVEMENTS TIMES.
+           05 DIRECTION  PIC X.
+           05 DISTANCE   PIC 9(5).
+       01 MOV-PTR        PIC S9(4) COMP.
+       01 MOV-CNT        PIC S9(4) COMP.
+       01 INPUT-FILENAME PIC X(64).
+
+       01 ATEND-BATCH-LIST PIC X VALUE 'N'.
+       01 FILE-ERROR-FLAG  PIC X VALUE 'N'.
+       01 BATCHLIST-STATUS PIC XX.
+       01 SUMMARY-STATUS   PIC XX.
+
+       01 SUMMARY-LINE      PIC X(160).
+       01 POS-X-ED           PIC -9999.
+       01 POS-Y-ED           PIC -9999.
+       01 DIST-ED            PIC -9999.
+       01 BUNNY-X-ED         PIC -9999.
+       01 BUNNY-Y-ED         PIC -9999.
+       01 BUNNY-DIST-ED      PIC -9999.
+
+       COPY "return-codes.cpy".
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT BATCH-LIST-FILE.
+           IF BATCHLIST-STATUS NOT = '00' THEN
+               DISPLAY "ERROR: cannot open BATCHLIST.TXT (file status "
+                       BATCHLIST-STATUS ")"
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT SUMMARY-FILE.
+           IF SUMMARY-STATUS NOT = '00' THEN
+               DISPLAY "ERROR: cannot open BATCHSUM.TXT (file status "
+                       SUMMARY-STATUS ")"
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               CLOSE BATCH-LIST-FILE
+               GOBACK
+           END-IF.
+
+           PERFORM UNTIL ATEND-BATCH-LIST = 'Y'
+               READ BATCH-LIST-FILE INTO INPUT-FILENAME
+                   AT END
+                       MOVE 'Y' TO ATEND-BATCH-LIST
+                   NOT AT END
+                       PERFORM PROCESS-ONE-FILE
+               END-READ
+           END-PERFORM.
+
+           CLOSE BATCH-LIST-FILE.
+           CLOSE SUMMARY-FILE.
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      *    process one file - runs the full day 1 chain against the ----
+      *    file named in INPUT-FILENAME and appends its summary row ----
+      *    to BATCHSUM.TXT, whether it succeeded or failed -------------
+      *-----------------------------------------------------------------
+       PROCESS-ONE-FILE.
+           MOVE 'N' TO FILE-ERROR-FLAG.
+           MOVE 0 TO POS-X POS-Y DIST BUNNY-X BUNNY-Y BUNNY-DIST.
+
+           CALL "READ-MOVEMENTS" USING MOVEMENTS, MOV-CNT,
+              INPUT-FILENAME.
+           IF RETURN-CODE NOT = RC-SUCCESS THEN
+               DISPLAY "error reading movements from " INPUT-FILENAME
+               MOVE 'Y' TO FILE-ERROR-FLAG
+           ELSE
+               CALL "MOVE-SANTA" USING MOVEMENTS MOV-CNT POS-X POS-Y
+               CALL "CALC-DISTANCE" USING POS-X POS-Y DIST
+
+               CALL "FIND-BUNNY" USING MOVEMENTS MOV-CNT BUNNY-X
+                  BUNNY-Y INPUT-FILENAME
+               IF RETURN-CODE NOT = RC-SUCCESS THEN
+                   DISPLAY "error finding bunny for " INPUT-FILENAME
+                   MOVE 'Y' TO FILE-ERROR-FLAG
+               ELSE
+                   CALL "CALC-DISTANCE" USING BUNNY-X BUNNY-Y
+                      BUNNY-DIST
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-SUMMARY-ROW.
+
+      *-----------------------------------------------------------------
+      *    write summary row - appends one line to BATCHSUM.TXT with --
+      *    this file's name and, if it was processed cleanly, its -----
+      *    results --------------------------------------------------
+      *-----------------------------------------------------------------
+       WRITE-SUMMARY-ROW.
+           MOVE POS-X      TO POS-X-ED.
+           MOVE POS-Y      TO POS-Y-ED.
+           MOVE DIST       TO DIST-ED.
+           MOVE BUNNY-X    TO BUNNY-X-ED.
+           MOVE BUNNY-Y    TO BUNNY-Y-ED.
+           MOVE BUNNY-DIST TO BUNNY-DIST-ED.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           IF FILE-ERROR-FLAG = 'Y' THEN
+               STRING "FILE=" DELIMITED BY SIZE
+                      INPUT-FILENAME DELIMITED BY SPACE
+                      " STATUS=ERROR" DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+               END-STRING
+           ELSE
+               STRING "FILE=" DELIMITED BY SIZE
+                      INPUT-FILENAME DELIMITED BY SPACE
+                      " POS-X=" DELIMITED BY SIZE
+                      POS-X-ED DELIMITED BY SIZE
+                      " POS-Y=" DELIMITED BY SIZE
+                      POS-Y-ED DELIMITED BY SIZE
+                      " DIST=" DELIMITED BY SIZE
+                      DIST-ED DELIMITED BY SIZE
+                      " BUNNY-X=" DELIMITED BY SIZE
+                      BUNNY-X-ED DELIMITED BY SIZE
+                      " BUNNY-Y=" DELIMITED BY SIZE
+                      BUNNY-Y-ED DELIMITED BY SIZE
+                      " BUNNY-DIST=" DELIMITED BY SIZE
+                      BUNNY-DIST-ED DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+               END-STRING
+           END-IF.
+
+           WRITE SUMMARY-RECORD FROM SUMMARY-LINE.
+
+      *-----------------------------------------------------------------
+      *    calc distance -----------------------------------------------
+      *-----------------------------------------------------------------
+       COPY "calc-distance.cpy".
+
+      *-----------------------------------------------------------------
+      *    read movements ----------------------------------------------
+      *-----------------------------------------------------------------
+       COPY "read-movements.cpy".
+
+      *-----------------------------------------------------------------
+      *    move santa --------------------------------------------------
+      *-----------------------------------------------------------------
+       COPY "move-santa.cpy".
+
+      *-----------------------------------------------------------------
+      *    find bunny --------------------------------------------------
+      *-----------------------------------------------------------------
+       COPY "find-bunny.cpy".
